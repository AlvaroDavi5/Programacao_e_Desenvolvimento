@@ -0,0 +1,50 @@
+*>  GREETSET.cpy
+*>  Symbolic map for the GREETMAP BMS map (cics/GREETMNT.bms), in the
+*>  layout the BMS translator would generate for GREETMNT.cbl.
+01  GREETMAPI.
+	05  FILLER                  PIC X(12).
+	05  FUNCTIONL               PIC S9(4) COMP.
+	05  FUNCTIONF               PIC X.
+	05  FILLER REDEFINES FUNCTIONF.
+		10  FUNCTIONA           PIC X.
+	05  FUNCTIONI               PIC X(1).
+	05  LANGCDL                 PIC S9(4) COMP.
+	05  LANGCDF                 PIC X.
+	05  FILLER REDEFINES LANGCDF.
+		10  LANGCDA             PIC X.
+	05  LANGCDI                 PIC X(2).
+	05  EFFDATEL                PIC S9(4) COMP.
+	05  EFFDATEF                PIC X.
+	05  FILLER REDEFINES EFFDATEF.
+		10  EFFDATEA            PIC X.
+	05  EFFDATEI                PIC X(8).
+	05  ACTFLAGL                PIC S9(4) COMP.
+	05  ACTFLAGF                PIC X.
+	05  FILLER REDEFINES ACTFLAGF.
+		10  ACTFLAGA            PIC X.
+	05  ACTFLAGI                PIC X(1).
+	05  GREETTXTL               PIC S9(4) COMP.
+	05  GREETTXTF               PIC X.
+	05  FILLER REDEFINES GREETTXTF.
+		10  GREETTXTA           PIC X.
+	05  GREETTXTI               PIC X(40).
+	05  MSGLINEL                PIC S9(4) COMP.
+	05  MSGLINEF                PIC X.
+	05  FILLER REDEFINES MSGLINEF.
+		10  MSGLINEA            PIC X.
+	05  MSGLINEI                PIC X(79).
+
+01  GREETMAPO REDEFINES GREETMAPI.
+	05  FILLER                  PIC X(12).
+	05  FILLER                  PIC X(3).
+	05  FUNCTIONO               PIC X(1).
+	05  FILLER                  PIC X(3).
+	05  LANGCDO                 PIC X(2).
+	05  FILLER                  PIC X(3).
+	05  EFFDATEO                PIC X(8).
+	05  FILLER                  PIC X(3).
+	05  ACTFLAGO                PIC X(1).
+	05  FILLER                  PIC X(3).
+	05  GREETTXTO               PIC X(40).
+	05  FILLER                  PIC X(3).
+	05  MSGLINEO                PIC X(79).
