@@ -0,0 +1,49 @@
+*>  GREETMNT.bms
+*>  BMS mapset for the GREETMNT online maintenance transaction:
+*>  browse, add, update and deactivate GREETING-FILE records without
+*>  a recompile of HELLO-WORLD.
+GREETSET DFHMSD TYPE=&SYSPARM,                                         X
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               TERM=3270-2,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO
+*
+GREETMAP DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),                  X
+               INITIAL='GREETING FILE MAINTENANCE - GREETMNT'
+*
+         DFHMDF POS=(3,1),LENGTH=10,ATTRB=PROT,                        X
+               INITIAL='FUNCTION:'
+FUNCTION DFHMDF POS=(3,12),LENGTH=1,ATTRB=(UNPROT,NUM,FSET),           X
+               PICIN='9'
+         DFHMDF POS=(3,15),LENGTH=40,ATTRB=PROT,                       X
+               INITIAL='1=BROWSE 2=ADD 3=UPDATE 4=DEACTIVATE'
+*
+         DFHMDF POS=(5,1),LENGTH=14,ATTRB=PROT,                        X
+               INITIAL='LANGUAGE CODE:'
+LANGCD   DFHMDF POS=(5,16),LENGTH=2,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(6,1),LENGTH=16,ATTRB=PROT,                        X
+               INITIAL='EFFECTIVE DATE:'
+EFFDATE  DFHMDF POS=(6,18),LENGTH=8,ATTRB=(UNPROT,NUM,FSET),           X
+               PICIN='9(8)'
+*
+         DFHMDF POS=(7,1),LENGTH=13,ATTRB=PROT,                        X
+               INITIAL='ACTIVE FLAG:'
+ACTFLAG  DFHMDF POS=(7,15),LENGTH=1,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(9,1),LENGTH=14,ATTRB=PROT,                        X
+               INITIAL='GREETING TEXT:'
+GREETTXT DFHMDF POS=(9,16),LENGTH=40,ATTRB=(UNPROT,FSET)
+*
+MSGLINE  DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=PROT,                       X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
+         END
