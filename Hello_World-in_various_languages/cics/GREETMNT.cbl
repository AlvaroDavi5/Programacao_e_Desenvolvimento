@@ -0,0 +1,129 @@
+*>  GREETMNT: online CICS maintenance transaction for GREETING-FILE
+*>  records (browse/add/update/deactivate) so an operator can change
+*>  what HELLO-WORLD displays without a source change and recompile.
+
+*>  Vendor extension: this program uses EXEC CICS commands, which are
+*>  not part of GnuCOBOL's -std=ibm dialect and are desk-checked only
+*>  (see IMPLEMENTATION_STATUS.md, request 007).
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GREETMNT.
+AUTHOR. ALVARO.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+	COPY GREETSET.
+	COPY GREETREC.
+
+01  WS-RIDFLD                   PIC X(02).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	EXEC CICS HANDLE CONDITION
+		MAPFAIL (0100-SEND-INITIAL-MAP)
+		NOTFND  (0900-NOT-FOUND)
+		DUPKEY  (0910-DUP-KEY)
+	END-EXEC.
+	EXEC CICS RECEIVE
+		MAP    ('GREETMAP')
+		MAPSET ('GREETSET')
+		INTO   (GREETMAPI)
+	END-EXEC.
+	EVALUATE FUNCTIONI
+		WHEN "1"
+			PERFORM 1000-BROWSE
+		WHEN "2"
+			PERFORM 2000-ADD
+		WHEN "3"
+			PERFORM 3000-UPDATE
+		WHEN "4"
+			PERFORM 4000-DEACTIVATE
+		WHEN OTHER
+			MOVE "INVALID FUNCTION - USE 1-4" TO MSGLINEO
+	END-EVALUATE.
+	PERFORM 9000-SEND-MAP.
+	EXEC CICS RETURN TRANSID ('GRMT') END-EXEC.
+
+0100-SEND-INITIAL-MAP.
+	MOVE LOW-VALUES TO GREETMAPO.
+	EXEC CICS SEND
+		MAP    ('GREETMAP')
+		MAPSET ('GREETSET')
+		ERASE
+	END-EXEC.
+	EXEC CICS RETURN TRANSID ('GRMT') END-EXEC.
+
+1000-BROWSE.
+	MOVE LANGCDI TO WS-RIDFLD.
+	EXEC CICS READ
+		DATASET ('GREETFIL')
+		INTO    (GREETING-RECORD)
+		RIDFLD  (WS-RIDFLD)
+	END-EXEC.
+	MOVE EFFECTIVE-DATE TO EFFDATEO.
+	MOVE ACTIVE-FLAG    TO ACTFLAGO.
+	MOVE GREETING-TEXT  TO GREETTXTO.
+	MOVE "RECORD FOUND" TO MSGLINEO.
+
+2000-ADD.
+	MOVE LANGCDI  TO WS-RIDFLD.
+	MOVE LANGCDI  TO GREETING-LANGUAGE-CODE.
+	MOVE EFFDATEI TO EFFECTIVE-DATE.
+	MOVE ACTFLAGI TO ACTIVE-FLAG.
+	MOVE GREETTXTI TO GREETING-TEXT.
+	EXEC CICS WRITE
+		DATASET ('GREETFIL')
+		FROM    (GREETING-RECORD)
+		RIDFLD  (WS-RIDFLD)
+	END-EXEC.
+	MOVE "RECORD ADDED" TO MSGLINEO.
+
+3000-UPDATE.
+	MOVE LANGCDI TO WS-RIDFLD.
+	EXEC CICS READ
+		DATASET ('GREETFIL')
+		INTO    (GREETING-RECORD)
+		RIDFLD  (WS-RIDFLD)
+		UPDATE
+	END-EXEC.
+	MOVE EFFDATEI  TO EFFECTIVE-DATE.
+	MOVE ACTFLAGI  TO ACTIVE-FLAG.
+	MOVE GREETTXTI TO GREETING-TEXT.
+	EXEC CICS REWRITE
+		DATASET ('GREETFIL')
+		FROM    (GREETING-RECORD)
+	END-EXEC.
+	MOVE "RECORD UPDATED" TO MSGLINEO.
+
+4000-DEACTIVATE.
+	MOVE LANGCDI TO WS-RIDFLD.
+	EXEC CICS READ
+		DATASET ('GREETFIL')
+		INTO    (GREETING-RECORD)
+		RIDFLD  (WS-RIDFLD)
+		UPDATE
+	END-EXEC.
+	MOVE "N" TO ACTIVE-FLAG.
+	EXEC CICS REWRITE
+		DATASET ('GREETFIL')
+		FROM    (GREETING-RECORD)
+	END-EXEC.
+	MOVE "RECORD DEACTIVATED" TO MSGLINEO.
+
+0900-NOT-FOUND.
+	MOVE "RECORD NOT FOUND" TO MSGLINEO.
+	PERFORM 9000-SEND-MAP.
+	EXEC CICS RETURN TRANSID ('GRMT') END-EXEC.
+
+0910-DUP-KEY.
+	MOVE "RECORD ALREADY EXISTS" TO MSGLINEO.
+	PERFORM 9000-SEND-MAP.
+	EXEC CICS RETURN TRANSID ('GRMT') END-EXEC.
+
+9000-SEND-MAP.
+	EXEC CICS SEND
+		MAP    ('GREETMAP')
+		MAPSET ('GREETSET')
+		FROM   (GREETMAPO)
+		DATAONLY
+	END-EXEC.
