@@ -0,0 +1,7 @@
+*>  LANGREC.cpy
+*>  Record layout for LANGUAGE-GREETING-FILE, keyed by LANGUAGE-CODE,
+*>  used by HELLO-WORLD to look up the greeting text for the site's
+*>  language instead of always displaying the English banner.
+01  LANGUAGE-GREETING-RECORD.
+	05  LANGUAGE-CODE           PIC X(02).
+	05  LANGUAGE-GREETING-TEXT  PIC X(40).
