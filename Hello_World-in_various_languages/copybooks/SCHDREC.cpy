@@ -0,0 +1,6 @@
+*>  SCHDREC.cpy
+*>  Record layout for SCHEDULE-CONTROL-FILE: one expected-run record
+*>  per calendar day, checked against AUDIT-LOG-FILE by HELLO-RECN.
+01  SCHEDULE-CONTROL-RECORD.
+	05  SCHED-RUN-DATE          PIC 9(08).
+	05  SCHED-DESCRIPTION       PIC X(30).
