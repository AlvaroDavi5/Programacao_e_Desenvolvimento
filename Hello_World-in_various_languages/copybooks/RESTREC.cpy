@@ -0,0 +1,10 @@
+*>  RESTREC.cpy
+*>  Record layout for RESTART-CONTROL-FILE: one checkpoint record per
+*>  job, holding the key of the last PENDING-GREETINGS record
+*>  successfully processed and logged, so HELLO-WORLD can resume
+*>  cleanly after an abend instead of reprocessing or skipping records.
+01  RESTART-CONTROL-RECORD.
+	05  RESTART-JOB-ID          PIC X(08).
+	05  RESTART-LAST-KEY        PIC 9(06).
+	05  RESTART-CHECKPOINT-DATE PIC 9(08).
+	05  RESTART-CHECKPOINT-TIME PIC 9(08).
