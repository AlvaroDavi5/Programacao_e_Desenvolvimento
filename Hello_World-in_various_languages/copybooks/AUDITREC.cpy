@@ -0,0 +1,9 @@
+*>  AUDITREC.cpy
+*>  Record layout for AUDIT-LOG-FILE, appended to by HELLO-WORLD once
+*>  per execution so each run is traceable.
+01  AUDIT-LOG-RECORD.
+	05  AUDIT-RUN-DATE          PIC 9(08).
+	05  AUDIT-RUN-TIME          PIC 9(08).
+	05  AUDIT-OPERATOR-ID       PIC X(08).
+	05  AUDIT-MESSAGE-TEXT      PIC X(40).
+	05  AUDIT-COMPLETION-CODE   PIC X(04).
