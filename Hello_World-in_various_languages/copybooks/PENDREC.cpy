@@ -0,0 +1,11 @@
+*>  PENDREC.cpy
+*>  Record layout for PENDING-GREETINGS, an indexed queue of greetings
+*>  waiting to be displayed/logged -- shift-change banners, multiple
+*>  site announcements, etc -- all processed in one HELLO-WORLD run.
+01  PENDING-GREETING-RECORD.
+	05  PENDING-SEQUENCE-NO     PIC 9(06).
+	05  PENDING-GREETING-TEXT   PIC X(40).
+	05  PENDING-LANGUAGE-CODE   PIC X(02).
+	05  PENDING-EFFECTIVE-DATE  PIC 9(08).
+	05  PENDING-ACTIVE-FLAG     PIC X(01).
+		88  PENDING-IS-ACTIVE   VALUE "Y".
