@@ -0,0 +1,12 @@
+*>  GREETREC.cpy
+*>  Record layout for GREETING-FILE, read by HELLOWLD in place of the
+*>  old hardcoded "Hello World!" literal. Indexed by
+*>  GREETING-LANGUAGE-CODE so the same dataset is both the batch
+*>  fallback lookup and the file GREETMNT maintains online.
+01  GREETING-RECORD.
+	05  GREETING-TEXT           PIC X(40).
+	05  EFFECTIVE-DATE          PIC 9(08).
+	05  ACTIVE-FLAG             PIC X(01).
+		88  GREETING-IS-ACTIVE  VALUE "Y".
+		88  GREETING-IS-INACTIVE VALUE "N".
+	05  GREETING-LANGUAGE-CODE  PIC X(02).
