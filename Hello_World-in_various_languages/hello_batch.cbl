@@ -0,0 +1,287 @@
+*>  HELLOWLD: overnight batch driver for the greeting suite
+
+*>  run using commands:
+*> cobc -free -x -std=ibm -I copybooks hello_batch.cbl hello_world.cbl -o hellowld
+*> ./hellowld
+
+*>  This is the EXEC PGM= target of jcl/HELLOJOB.jcl. It has no
+*>  LINKAGE SECTION of its own -- unlike HELLO-WORLD (hello_world.cbl),
+*>  which is CALLed by other programs in the suite and can't also be
+*>  the top-level entry point of a batch step (a program with
+*>  PROCEDURE DIVISION USING has no caller to supply those addresses
+*>  when launched directly by EXEC PGM=).
+
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLOWLD.
+AUTHOR. ALVARO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT GREETING-FILE ASSIGN TO "GREETFIL"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS GREETING-LANGUAGE-CODE
+		FILE STATUS IS WS-GREET-FILE-STATUS.
+	SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-AUDIT-FILE-STATUS.
+	SELECT LANGUAGE-GREETING-FILE ASSIGN TO "LANGFIL"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS LANGUAGE-CODE
+		FILE STATUS IS WS-LANG-FILE-STATUS.
+	SELECT PENDING-GREETINGS ASSIGN TO "PENDGRTG"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS PENDING-SEQUENCE-NO
+		FILE STATUS IS WS-PEND-FILE-STATUS.
+	SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS RESTART-JOB-ID
+		FILE STATUS IS WS-REST-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  GREETING-FILE.
+	COPY GREETREC.
+
+FD  AUDIT-LOG-FILE.
+	COPY AUDITREC.
+
+FD  LANGUAGE-GREETING-FILE.
+	COPY LANGREC.
+
+FD  PENDING-GREETINGS.
+	COPY PENDREC.
+
+FD  RESTART-CONTROL-FILE.
+	COPY RESTREC.
+
+WORKING-STORAGE SECTION.
+01  WS-FLAGS.
+	05  WS-EOF-FLAG             PIC X(01)   VALUE "N".
+		88  WS-END-OF-FILE      VALUE "Y".
+	05  WS-PEND-EOF-FLAG        PIC X(01)   VALUE "N".
+		88  WS-PEND-END-OF-FILE VALUE "Y".
+01  WS-DISPLAY-MESSAGE          PIC X(40)   VALUE "Hello World!".
+01  WS-OPERATOR-ID              PIC X(08)   VALUE SPACES.
+01  WS-GREET-FILE-STATUS        PIC X(02)   VALUE "00".
+01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+01  WS-LANG-FILE-STATUS         PIC X(02)   VALUE "00".
+01  WS-PEND-FILE-STATUS         PIC X(02)   VALUE "00".
+01  WS-REST-FILE-STATUS         PIC X(02)   VALUE "00".
+01  WS-LANGUAGE-CODE-PARM       PIC X(02)   VALUE SPACES.
+01  WS-TODAY-DATE               PIC 9(08)   VALUE ZEROES.
+01  WS-RESTART-JOB-ID           PIC X(08)   VALUE "HELLOWLD".
+01  WS-CHECKPOINT-INTERVAL      PIC 9(03)   VALUE 5.
+01  WS-CHECKPOINT-COUNTER       PIC 9(03)   VALUE ZEROES.
+01  WS-ABEND-FILE-ID            PIC X(08).
+01  WS-ABEND-STATUS             PIC X(02).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	PERFORM 0500-PROCESS-BATCH.
+	STOP RUN.
+
+0500-PROCESS-BATCH.
+	PERFORM 0510-OPEN-RESTART-CONTROL.
+	PERFORM 0520-RESUME-OR-START-PENDING.
+	PERFORM 0530-OPEN-LANGUAGE-GREETING.
+	PERFORM 0540-OPEN-AUDIT-LOG.
+	IF WS-PEND-FILE-STATUS = "00"
+		PERFORM 0600-READ-NEXT-PENDING
+		PERFORM UNTIL WS-PEND-END-OF-FILE
+			PERFORM 0700-PROCESS-ONE-PENDING
+			PERFORM 0600-READ-NEXT-PENDING
+		END-PERFORM
+		PERFORM 0900-CLEAR-CHECKPOINT
+	ELSE
+		ACCEPT WS-LANGUAGE-CODE-PARM FROM SYSIN
+		PERFORM 1000-READ-GREETING
+		DISPLAY WS-DISPLAY-MESSAGE
+		PERFORM 2000-WRITE-AUDIT-RECORD
+	END-IF.
+	CLOSE AUDIT-LOG-FILE.
+	CLOSE LANGUAGE-GREETING-FILE.
+	CLOSE PENDING-GREETINGS.
+	CLOSE RESTART-CONTROL-FILE.
+
+0510-OPEN-RESTART-CONTROL.
+	OPEN I-O RESTART-CONTROL-FILE.
+	IF WS-REST-FILE-STATUS = "35"
+		OPEN OUTPUT RESTART-CONTROL-FILE
+		CLOSE RESTART-CONTROL-FILE
+		OPEN I-O RESTART-CONTROL-FILE
+	END-IF.
+	IF WS-REST-FILE-STATUS NOT = "00"
+		MOVE "RESTCTL " TO WS-ABEND-FILE-ID
+		MOVE WS-REST-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+
+0520-RESUME-OR-START-PENDING.
+	MOVE WS-RESTART-JOB-ID TO RESTART-JOB-ID.
+	READ RESTART-CONTROL-FILE
+		INVALID KEY
+			CONTINUE
+	END-READ.
+	IF WS-REST-FILE-STATUS NOT = "00" AND WS-REST-FILE-STATUS NOT = "23"
+		MOVE "RESTCTL " TO WS-ABEND-FILE-ID
+		MOVE WS-REST-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+	OPEN INPUT PENDING-GREETINGS.
+	IF WS-PEND-FILE-STATUS NOT = "00"
+		MOVE "PENDGRTG" TO WS-ABEND-FILE-ID
+		MOVE WS-PEND-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+	IF WS-REST-FILE-STATUS = "00"
+		MOVE RESTART-LAST-KEY TO PENDING-SEQUENCE-NO
+		START PENDING-GREETINGS KEY IS GREATER THAN PENDING-SEQUENCE-NO
+	ELSE
+		MOVE LOW-VALUES TO PENDING-SEQUENCE-NO
+		START PENDING-GREETINGS
+			KEY IS NOT LESS THAN PENDING-SEQUENCE-NO
+	END-IF.
+	IF WS-PEND-FILE-STATUS NOT = "00" AND WS-PEND-FILE-STATUS NOT = "23"
+		MOVE "PENDGRTG" TO WS-ABEND-FILE-ID
+		MOVE WS-PEND-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+
+0530-OPEN-LANGUAGE-GREETING.
+	OPEN INPUT LANGUAGE-GREETING-FILE.
+	IF WS-LANG-FILE-STATUS NOT = "00"
+		MOVE "LANGFIL " TO WS-ABEND-FILE-ID
+		MOVE WS-LANG-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+
+0540-OPEN-AUDIT-LOG.
+	IF WS-OPERATOR-ID = SPACES
+		MOVE "BATCH" TO WS-OPERATOR-ID
+	END-IF.
+	OPEN EXTEND AUDIT-LOG-FILE.
+	IF WS-AUDIT-FILE-STATUS = "05" OR "35"
+		OPEN OUTPUT AUDIT-LOG-FILE
+	END-IF.
+	IF WS-AUDIT-FILE-STATUS NOT = "00"
+		MOVE "AUDITLOG" TO WS-ABEND-FILE-ID
+		MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+
+0600-READ-NEXT-PENDING.
+	READ PENDING-GREETINGS NEXT RECORD
+		AT END
+			SET WS-PEND-END-OF-FILE TO TRUE
+	END-READ.
+	IF NOT WS-PEND-END-OF-FILE
+		IF WS-PEND-FILE-STATUS NOT = "00"
+			MOVE "PENDGRTG" TO WS-ABEND-FILE-ID
+			MOVE WS-PEND-FILE-STATUS TO WS-ABEND-STATUS
+			PERFORM 9999-ABEND
+		END-IF
+	END-IF.
+
+0700-PROCESS-ONE-PENDING.
+	IF PENDING-IS-ACTIVE AND PENDING-EFFECTIVE-DATE NOT > WS-TODAY-DATE
+		MOVE PENDING-GREETING-TEXT TO WS-DISPLAY-MESSAGE
+		MOVE PENDING-LANGUAGE-CODE TO WS-LANGUAGE-CODE-PARM
+		PERFORM 1500-LOOKUP-LANGUAGE-GREETING
+		DISPLAY WS-DISPLAY-MESSAGE
+		PERFORM 2000-WRITE-AUDIT-RECORD
+	END-IF.
+	ADD 1 TO WS-CHECKPOINT-COUNTER.
+	IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+		PERFORM 0800-WRITE-CHECKPOINT
+	END-IF.
+
+0800-WRITE-CHECKPOINT.
+	MOVE WS-RESTART-JOB-ID     TO RESTART-JOB-ID.
+	MOVE PENDING-SEQUENCE-NO   TO RESTART-LAST-KEY.
+	ACCEPT RESTART-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+	ACCEPT RESTART-CHECKPOINT-TIME FROM TIME.
+	REWRITE RESTART-CONTROL-RECORD
+		INVALID KEY
+			WRITE RESTART-CONTROL-RECORD
+	END-REWRITE.
+	IF WS-REST-FILE-STATUS NOT = "00"
+		MOVE "RESTCTL " TO WS-ABEND-FILE-ID
+		MOVE WS-REST-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+	MOVE ZEROES TO WS-CHECKPOINT-COUNTER.
+
+0900-CLEAR-CHECKPOINT.
+	MOVE WS-RESTART-JOB-ID TO RESTART-JOB-ID.
+	DELETE RESTART-CONTROL-FILE
+		INVALID KEY
+			CONTINUE
+	END-DELETE.
+	IF WS-REST-FILE-STATUS NOT = "00" AND WS-REST-FILE-STATUS NOT = "23"
+		MOVE "RESTCTL " TO WS-ABEND-FILE-ID
+		MOVE WS-REST-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+
+1000-READ-GREETING.
+	OPEN INPUT GREETING-FILE.
+	IF WS-GREET-FILE-STATUS NOT = "00"
+		MOVE "GREETFIL" TO WS-ABEND-FILE-ID
+		MOVE WS-GREET-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+	MOVE WS-LANGUAGE-CODE-PARM TO GREETING-LANGUAGE-CODE.
+	READ GREETING-FILE
+		KEY IS GREETING-LANGUAGE-CODE
+		INVALID KEY
+			SET WS-END-OF-FILE TO TRUE
+	END-READ.
+	IF NOT WS-END-OF-FILE
+		IF WS-GREET-FILE-STATUS NOT = "00"
+			MOVE "GREETFIL" TO WS-ABEND-FILE-ID
+			MOVE WS-GREET-FILE-STATUS TO WS-ABEND-STATUS
+			PERFORM 9999-ABEND
+		END-IF
+		IF GREETING-IS-ACTIVE AND EFFECTIVE-DATE NOT > WS-TODAY-DATE
+			MOVE GREETING-TEXT TO WS-DISPLAY-MESSAGE
+		END-IF
+	END-IF.
+	CLOSE GREETING-FILE.
+
+1500-LOOKUP-LANGUAGE-GREETING.
+	IF WS-LANGUAGE-CODE-PARM NOT = SPACES
+		MOVE WS-LANGUAGE-CODE-PARM TO LANGUAGE-CODE
+		READ LANGUAGE-GREETING-FILE
+			KEY IS LANGUAGE-CODE
+			INVALID KEY
+				CONTINUE
+		END-READ
+		IF WS-LANG-FILE-STATUS = "00"
+			MOVE LANGUAGE-GREETING-TEXT TO WS-DISPLAY-MESSAGE
+		END-IF
+	END-IF.
+
+2000-WRITE-AUDIT-RECORD.
+	ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+	ACCEPT AUDIT-RUN-TIME FROM TIME.
+	MOVE WS-OPERATOR-ID    TO AUDIT-OPERATOR-ID.
+	MOVE WS-DISPLAY-MESSAGE TO AUDIT-MESSAGE-TEXT.
+	MOVE "0000"            TO AUDIT-COMPLETION-CODE.
+	WRITE AUDIT-LOG-RECORD.
+	IF WS-AUDIT-FILE-STATUS NOT = "00"
+		MOVE "AUDITLOG" TO WS-ABEND-FILE-ID
+		MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-STATUS
+		PERFORM 9999-ABEND
+	END-IF.
+
+9999-ABEND.
+	DISPLAY "HELLOWLD I/O ERROR ON " WS-ABEND-FILE-ID
+		" FILE STATUS " WS-ABEND-STATUS.
+	STOP RUN RETURNING 12.
