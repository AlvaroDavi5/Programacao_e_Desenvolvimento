@@ -0,0 +1,142 @@
+*>  HELLO-RPT: daily summary of the HELLO-WORLD run-audit log
+
+*>  run using commands:
+*> cobc -free -x -std=ibm -I copybooks -o HELLORPT hello_rpt.cbl
+*> ./HELLORPT
+
+*>  This is the EXEC PGM=HELLORPT target of jcl/HELLOJOB.jcl's
+*>  STEP020 -- the load module name comes from the -o above, not from
+*>  PROGRAM-ID, so it has to be built with that exact name.
+
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLO-RPT.
+AUTHOR. ALVARO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT RPT-OUT-FILE ASSIGN TO "RPTOUT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+	COPY AUDITREC.
+
+FD  RPT-OUT-FILE.
+01  RPT-OUT-LINE                PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-FLAGS.
+	05  WS-EOF-FLAG             PIC X(01)   VALUE "N".
+		88  WS-END-OF-FILE      VALUE "Y".
+	05  WS-FIRST-RECORD-FLAG    PIC X(01)   VALUE "Y".
+		88  WS-FIRST-RECORD     VALUE "Y".
+
+01  WS-BREAK-FIELDS.
+	05  WS-CURR-RUN-DATE        PIC 9(08)   VALUE ZEROES.
+	05  WS-PREV-RUN-DATE        PIC 9(08)   VALUE ZEROES.
+
+01  WS-DATE-TOTALS.
+	05  WS-RUN-COUNT            PIC 9(05)   VALUE ZEROES.
+	05  WS-FIRST-RUN-TIME       PIC 9(08)   VALUE ZEROES.
+	05  WS-LAST-RUN-TIME        PIC 9(08)   VALUE ZEROES.
+	05  WS-MSG-COUNT            PIC 9(03)   VALUE ZEROES.
+	05  WS-MSG-TABLE OCCURS 20 TIMES
+			INDEXED BY WS-MSG-IDX.
+		10  WS-MSG-TEXT         PIC X(40).
+	05  WS-MSG-FOUND-FLAG       PIC X(01).
+		88  WS-MSG-FOUND        VALUE "Y".
+
+01  WS-GRAND-TOTAL-RUNS         PIC 9(06)   VALUE ZEROES.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	OPEN INPUT AUDIT-LOG-FILE.
+	OPEN OUTPUT RPT-OUT-FILE.
+	PERFORM 1000-READ-AUDIT-RECORD.
+	PERFORM UNTIL WS-END-OF-FILE
+		IF WS-FIRST-RECORD
+			PERFORM 2000-START-NEW-DATE
+		ELSE
+			IF AUDIT-RUN-DATE NOT = WS-CURR-RUN-DATE
+				PERFORM 3000-PRINT-DATE-SUMMARY
+				PERFORM 2000-START-NEW-DATE
+			END-IF
+		END-IF
+		PERFORM 4000-ACCUMULATE-RECORD
+		PERFORM 1000-READ-AUDIT-RECORD
+	END-PERFORM.
+	IF NOT WS-FIRST-RECORD
+		PERFORM 3000-PRINT-DATE-SUMMARY
+	END-IF.
+	PERFORM 9000-PRINT-GRAND-TOTAL.
+	CLOSE AUDIT-LOG-FILE.
+	CLOSE RPT-OUT-FILE.
+	STOP RUN.
+
+1000-READ-AUDIT-RECORD.
+	READ AUDIT-LOG-FILE
+		AT END
+			SET WS-END-OF-FILE TO TRUE
+	END-READ.
+
+2000-START-NEW-DATE.
+	SET WS-FIRST-RECORD-FLAG TO "N".
+	MOVE AUDIT-RUN-DATE TO WS-CURR-RUN-DATE.
+	MOVE ZEROES TO WS-RUN-COUNT.
+	MOVE ZEROES TO WS-MSG-COUNT.
+	MOVE AUDIT-RUN-TIME TO WS-FIRST-RUN-TIME.
+
+4000-ACCUMULATE-RECORD.
+	ADD 1 TO WS-RUN-COUNT.
+	ADD 1 TO WS-GRAND-TOTAL-RUNS.
+	MOVE AUDIT-RUN-TIME TO WS-LAST-RUN-TIME.
+	PERFORM 4100-RECORD-DISTINCT-MESSAGE.
+
+4100-RECORD-DISTINCT-MESSAGE.
+	SET WS-MSG-FOUND-FLAG TO "N".
+	IF WS-MSG-COUNT > 0
+		PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+			UNTIL WS-MSG-IDX > WS-MSG-COUNT
+			IF WS-MSG-TEXT (WS-MSG-IDX) = AUDIT-MESSAGE-TEXT
+				SET WS-MSG-FOUND TO TRUE
+			END-IF
+		END-PERFORM
+	END-IF.
+	IF NOT WS-MSG-FOUND AND WS-MSG-COUNT < 20
+		ADD 1 TO WS-MSG-COUNT
+		SET WS-MSG-IDX TO WS-MSG-COUNT
+		MOVE AUDIT-MESSAGE-TEXT TO WS-MSG-TEXT (WS-MSG-IDX)
+	END-IF.
+
+3000-PRINT-DATE-SUMMARY.
+	MOVE SPACES TO RPT-OUT-LINE.
+	STRING "DATE " DELIMITED BY SIZE
+		WS-CURR-RUN-DATE DELIMITED BY SIZE
+		"  RUNS=" DELIMITED BY SIZE
+		WS-RUN-COUNT DELIMITED BY SIZE
+		"  FIRST=" DELIMITED BY SIZE
+		WS-FIRST-RUN-TIME DELIMITED BY SIZE
+		"  LAST=" DELIMITED BY SIZE
+		WS-LAST-RUN-TIME DELIMITED BY SIZE
+		INTO RPT-OUT-LINE.
+	WRITE RPT-OUT-LINE.
+	PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+		UNTIL WS-MSG-IDX > WS-MSG-COUNT
+		MOVE SPACES TO RPT-OUT-LINE
+		STRING "    MESSAGE: " DELIMITED BY SIZE
+			WS-MSG-TEXT (WS-MSG-IDX) DELIMITED BY SIZE
+			INTO RPT-OUT-LINE
+		WRITE RPT-OUT-LINE
+	END-PERFORM.
+
+9000-PRINT-GRAND-TOTAL.
+	MOVE SPACES TO RPT-OUT-LINE.
+	STRING "TOTAL RUNS ALL DATES=" DELIMITED BY SIZE
+		WS-GRAND-TOTAL-RUNS DELIMITED BY SIZE
+		INTO RPT-OUT-LINE.
+	WRITE RPT-OUT-LINE.
