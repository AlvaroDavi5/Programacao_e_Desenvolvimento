@@ -1,14 +1,89 @@
-*>  Hello World in COBOL
+*>  HELLO-WORLD: callable greeting-formatting subprogram
 
-*>  run using commands:
-*> cobc -free -x -o hello_world hello_world.cbl
-*> ./hello_world
+*>  compile as a subprogram (no -x, it has no standalone entry point
+*>  that can run without a caller supplying the LINKAGE parameters):
+*> cobc -free -c -std=ibm -I copybooks hello_world.cbl
+*>  Nothing in this suite CALLs HELLO-WORLD yet -- it exists as the
+*>  callable interface req002 asked for, ready for the day some other
+*>  program in the suite needs a formatted greeting. The overnight
+*>  batch driver, HELLOWLD (hello_batch.cbl), does its own language
+*>  lookup against LANGFIL rather than calling this program, because
+*>  1500-LOOKUP-LANGUAGE-GREETING there overrides an already-queued
+*>  message in place and doesn't build a fresh "Hello, <name>!" the
+*>  way 3000-FORMAT-GREETING below does; the lookup logic is
+*>  duplicated between the two programs as an accepted tradeoff (see
+*>  IMPLEMENTATION_STATUS.md). LANGUAGE-GREETING-FILE is opened once
+*>  and left open for the life of the calling run (WS-LANG-FILE-OPEN-FLAG
+*>  guards against reopening on every CALL) rather than once per call,
+*>  the same once-per-run pattern HELLOWLD uses for its own files.
 
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-WORLD.
 AUTHOR. ALVARO.
 
-PROCEDURE DIVISION.
-	DISPLAY "Hello World!".
-	STOP RUN.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT LANGUAGE-GREETING-FILE ASSIGN TO "LANGFIL"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS LANGUAGE-CODE
+		FILE STATUS IS WS-LANG-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LANGUAGE-GREETING-FILE.
+	COPY LANGREC.
+
+WORKING-STORAGE SECTION.
+01  WS-LANG-FILE-STATUS         PIC X(02)   VALUE "00".
+01  WS-GREETING-NAME-TEXT       PIC X(30)   VALUE SPACES.
+01  WS-LANG-FILE-OPEN-FLAG      PIC X(01)   VALUE "N".
+	88  WS-LANG-FILE-IS-OPEN    VALUE "Y".
+
+LINKAGE SECTION.
+01  WS-GREETING-NAME            PIC X(30).
+01  WS-LANGUAGE-CODE            PIC X(02).
+01  WS-RETURN-MESSAGE           PIC X(60).
+
+PROCEDURE DIVISION USING WS-GREETING-NAME WS-LANGUAGE-CODE
+	WS-RETURN-MESSAGE.
+0000-MAIN.
+	MOVE WS-GREETING-NAME TO WS-GREETING-NAME-TEXT.
+	IF WS-GREETING-NAME-TEXT = SPACES OR LOW-VALUES
+		MOVE "World" TO WS-GREETING-NAME-TEXT
+	END-IF.
+	PERFORM 3000-FORMAT-GREETING.
+	GOBACK.
+
+3000-FORMAT-GREETING.
+	MOVE SPACES TO WS-RETURN-MESSAGE.
+	IF WS-LANGUAGE-CODE NOT = SPACES AND WS-LANGUAGE-CODE NOT = LOW-VALUES
+		PERFORM 3100-LOOKUP-LANGUAGE-TEXT
+	END-IF.
+	IF WS-RETURN-MESSAGE = SPACES
+		STRING "Hello, " DELIMITED BY SIZE
+			FUNCTION TRIM(WS-GREETING-NAME-TEXT) DELIMITED BY SIZE
+			"!" DELIMITED BY SIZE
+			INTO WS-RETURN-MESSAGE
+	END-IF.
+
+3100-LOOKUP-LANGUAGE-TEXT.
+	IF NOT WS-LANG-FILE-IS-OPEN
+		OPEN INPUT LANGUAGE-GREETING-FILE
+		IF WS-LANG-FILE-STATUS = "00"
+			SET WS-LANG-FILE-IS-OPEN TO TRUE
+		END-IF
+	END-IF.
+	IF WS-LANG-FILE-IS-OPEN
+		MOVE WS-LANGUAGE-CODE TO LANGUAGE-CODE
+		READ LANGUAGE-GREETING-FILE
+			KEY IS LANGUAGE-CODE
+			INVALID KEY
+				CONTINUE
+		END-READ
+		IF WS-LANG-FILE-STATUS = "00"
+			MOVE LANGUAGE-GREETING-TEXT TO WS-RETURN-MESSAGE
+		END-IF
+	END-IF.
