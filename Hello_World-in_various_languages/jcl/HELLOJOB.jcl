@@ -0,0 +1,39 @@
+//HELLOJOB JOB (ACCTNO),'HELLO WORLD BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Overnight batch wrapper for HELLO-WORLD.
+//* STEP010 runs the greeting step itself, reading GREETING-FILE
+//* and LANGUAGE-GREETING-FILE and appending to AUDIT-LOG-FILE.
+//* STEP020 (the daily audit-log summary, HELLO-RPT) and STEP030
+//* (the schedule-vs-actual reconciliation) only fire when STEP010
+//* completed with RC 0 -- a non-zero RC means the greeting never
+//* got recorded and the downstream reports would be misleading.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD   DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//GREETFIL DD   DSN=PROD.HELLO.GREETING.FILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HELLO.AUDIT.LOG,DISP=MOD
+//LANGFIL  DD   DSN=PROD.HELLO.LANGUAGE.FILE,DISP=SHR
+//PENDGRTG DD   DSN=PROD.HELLO.PENDING.GREETINGS,DISP=SHR
+//RESTCTL  DD   DSN=PROD.HELLO.RESTART.CONTROL,DISP=SHR
+//SYSIN    DD   *
+EN
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//IFGOOD   IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=HELLORPT
+//STEPLIB  DD   DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HELLO.AUDIT.LOG,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//         IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=HELLORECN
+//STEPLIB  DD   DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//SCHDFIL  DD   DSN=PROD.HELLO.SCHEDULE.FILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HELLO.AUDIT.LOG,DISP=SHR
+//EXCPRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//IFGOOD   ENDIF
