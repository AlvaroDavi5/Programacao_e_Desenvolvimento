@@ -0,0 +1,136 @@
+*>  HELLO-RECN: reconcile scheduled HELLO-WORLD runs against the
+*>  run-audit log and flag any expected date with no matching run
+
+*>  run using commands:
+*> cobc -free -x -std=ibm -I copybooks -o HELLORECN hello_recn.cbl
+*> ./HELLORECN
+
+*>  This is the EXEC PGM=HELLORECN target of jcl/HELLOJOB.jcl's
+*>  STEP030 -- the load module name comes from the -o above, not from
+*>  PROGRAM-ID, so it has to be built with that exact name.
+
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLO-RECN.
+AUTHOR. ALVARO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT SCHEDULE-CONTROL-FILE ASSIGN TO "SCHDFIL"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SCHEDULE-CONTROL-FILE.
+	COPY SCHDREC.
+
+FD  AUDIT-LOG-FILE.
+	COPY AUDITREC.
+
+FD  EXCEPTION-REPORT-FILE.
+01  EXCP-RPT-LINE                PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-FLAGS.
+	05  WS-AUDIT-EOF-FLAG       PIC X(01)   VALUE "N".
+		88  WS-AUDIT-END-OF-FILE VALUE "Y".
+	05  WS-SCHED-EOF-FLAG       PIC X(01)   VALUE "N".
+		88  WS-SCHED-END-OF-FILE VALUE "Y".
+
+01  WS-AUDIT-DATES.
+	05  WS-AUDIT-DATE-COUNT     PIC 9(05)   VALUE ZEROES.
+	05  WS-AUDIT-DATE-TABLE OCCURS 366 TIMES
+			INDEXED BY WS-AUDIT-IDX
+			PIC 9(08).
+
+01  WS-DATE-FOUND-FLAG          PIC X(01).
+	88  WS-DATE-FOUND           VALUE "Y".
+
+01  WS-EXCEPTION-COUNT          PIC 9(05)   VALUE ZEROES.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	PERFORM 1000-LOAD-AUDIT-DATES.
+	PERFORM 2000-CHECK-SCHEDULE.
+	PERFORM 9000-PRINT-TOTAL.
+	STOP RUN.
+
+1000-LOAD-AUDIT-DATES.
+	OPEN INPUT AUDIT-LOG-FILE.
+	PERFORM 1100-READ-AUDIT-RECORD.
+	PERFORM UNTIL WS-AUDIT-END-OF-FILE
+		PERFORM 1200-RECORD-DISTINCT-DATE
+		PERFORM 1100-READ-AUDIT-RECORD
+	END-PERFORM.
+	CLOSE AUDIT-LOG-FILE.
+
+1100-READ-AUDIT-RECORD.
+	READ AUDIT-LOG-FILE
+		AT END
+			SET WS-AUDIT-END-OF-FILE TO TRUE
+	END-READ.
+
+1200-RECORD-DISTINCT-DATE.
+	MOVE "N" TO WS-DATE-FOUND-FLAG.
+	IF WS-AUDIT-DATE-COUNT > 0
+		PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+			UNTIL WS-AUDIT-IDX > WS-AUDIT-DATE-COUNT
+			IF WS-AUDIT-DATE-TABLE (WS-AUDIT-IDX) = AUDIT-RUN-DATE
+				SET WS-DATE-FOUND TO TRUE
+			END-IF
+		END-PERFORM
+	END-IF.
+	IF NOT WS-DATE-FOUND AND WS-AUDIT-DATE-COUNT < 366
+		ADD 1 TO WS-AUDIT-DATE-COUNT
+		SET WS-AUDIT-IDX TO WS-AUDIT-DATE-COUNT
+		MOVE AUDIT-RUN-DATE TO WS-AUDIT-DATE-TABLE (WS-AUDIT-IDX)
+	END-IF.
+
+2000-CHECK-SCHEDULE.
+	OPEN INPUT SCHEDULE-CONTROL-FILE.
+	OPEN OUTPUT EXCEPTION-REPORT-FILE.
+	PERFORM 2100-READ-SCHEDULE-RECORD.
+	PERFORM UNTIL WS-SCHED-END-OF-FILE
+		PERFORM 2200-VERIFY-SCHEDULE-DATE
+		PERFORM 2100-READ-SCHEDULE-RECORD
+	END-PERFORM.
+	CLOSE SCHEDULE-CONTROL-FILE.
+	CLOSE EXCEPTION-REPORT-FILE.
+
+2100-READ-SCHEDULE-RECORD.
+	READ SCHEDULE-CONTROL-FILE
+		AT END
+			SET WS-SCHED-END-OF-FILE TO TRUE
+	END-READ.
+
+2200-VERIFY-SCHEDULE-DATE.
+	MOVE "N" TO WS-DATE-FOUND-FLAG.
+	IF WS-AUDIT-DATE-COUNT > 0
+		PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+			UNTIL WS-AUDIT-IDX > WS-AUDIT-DATE-COUNT
+			IF WS-AUDIT-DATE-TABLE (WS-AUDIT-IDX) = SCHED-RUN-DATE
+				SET WS-DATE-FOUND TO TRUE
+			END-IF
+		END-PERFORM
+	END-IF.
+	IF NOT WS-DATE-FOUND
+		PERFORM 2300-WRITE-EXCEPTION
+	END-IF.
+
+2300-WRITE-EXCEPTION.
+	ADD 1 TO WS-EXCEPTION-COUNT.
+	MOVE SPACES TO EXCP-RPT-LINE.
+	STRING "MISSING RUN FOR DATE " DELIMITED BY SIZE
+		SCHED-RUN-DATE DELIMITED BY SIZE
+		"  SCHEDULE=" DELIMITED BY SIZE
+		SCHED-DESCRIPTION DELIMITED BY SIZE
+		INTO EXCP-RPT-LINE.
+	WRITE EXCP-RPT-LINE.
+
+9000-PRINT-TOTAL.
+	DISPLAY "HELLO-RECN EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT.
